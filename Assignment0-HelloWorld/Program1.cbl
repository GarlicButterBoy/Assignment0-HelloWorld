@@ -1,26 +1,343 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. HELLOWLD.
       *date-written 2021-01-11.
       *author NickSturch-Flint.
 
       *This is the description for my program
       *
+      *restructured as the entry-point driver for the nightly
+      *batch suite - operators launch this one program from JCL
+      *and pick the step to run from 100-show-menu instead of us
+      *maintaining a separate proc step per utility.
        environment division.
        configuration section.
       *
-      
+       input-output section.
+       file-control.
+           select greeting-master assign to "GREETMST"
+               organization is indexed
+               access mode is dynamic
+               record key is greet-key
+               file status is ws-greet-status.
+
+           select audit-log assign to "AUDITLOG"
+               organization is sequential
+               file status is ws-audit-status.
+
+           select message-table assign to "MSGTABLE"
+               organization is indexed
+               access mode is dynamic
+               record key is msg-key
+               file status is ws-msg-status.
+
+           select run-report assign to "RUNRPT"
+               organization is sequential
+               file status is ws-rpt-status.
+
+           select control-file assign to "CTLFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is ctl-key
+               file status is ws-ctl-status.
+
+           select outbound-status assign to "OUTSTAT"
+               organization is sequential
+               file status is ws-outstat-status.
+
        data division.
+       file section.
+       fd  greeting-master.
+       copy GREETREC.
+
+       fd  audit-log.
+       copy AUDITREC.
+
+       fd  message-table.
+       copy MSGTABLE.
+
+       fd  run-report.
+       copy RUNRPT.
+
+       fd  control-file.
+       copy CTLREC.
+
+       fd  outbound-status.
+       copy OUTSTAT.
+
        working-storage section.
-       01 ws-message        PIC X(11) value "Hello World".
+       01 ws-message        PIC X(25) value "Hello World".
        01 ws-accept-message PIC X(25) value "Press Enter to Exit...".
+       01 ws-greet-status   pic x(02) value "00".
+       01 ws-shift-code     pic x(08) value spaces.
+       01 ws-audit-status   pic x(02) value "00".
+       01 ws-msg-status     pic x(02) value "00".
+       01 ws-language-code  pic x(02) value "EN".
+       01 ws-rpt-status     pic x(02) value "00".
+       01 ws-ctl-status     pic x(02) value "00".
+       01 ws-outstat-status pic x(02) value "00".
+       01 ws-job-name       pic x(08) value spaces.
+       01 ws-user-id        pic x(08) value spaces.
+       01 ws-response-code  pic 9     value zeros.
+       01 ws-response-valid pic x(01) value "N".
+           88 response-is-valid        value "Y".
+       01 ws-menu-choice    pic 9     value zeros.
+       01 ws-menu-done      pic x(01) value "N".
+           88 menu-is-done             value "Y".
+       01 ws-abort-reason   pic x(25) value spaces.
       *
+       linkage section.
+       01 ws-parm-area.
+           05 ws-parm-length pic s9(4) comp.
+           05 ws-parm-text   pic x(20).
 
-       procedure division.
-       000-main.
+       procedure division using ws-parm-area.
+       00-main.
+           perform until menu-is-done
+               perform 100-show-menu
+               perform 200-process-selection
+           end-perform.
+
+           goback.
+
+       100-show-menu.
+           display "========================================".
+           display " NIGHTLY BATCH SUITE - MAIN MENU".
+           display "========================================".
+           display " 1. Run HELLO WORLD greeting step".
+           display " 2. Run housekeeping utility step".
+           display " 9. Exit".
+           display "Enter selection".
+           accept ws-menu-choice from console.
+
+       200-process-selection.
+           evaluate ws-menu-choice
+               when 1
+                   perform 300-run-hello-step
+               when 2
+                   perform 400-run-housekeeping-step
+               when 9
+                   move "Y" to ws-menu-done
+               when other
+                   display "Invalid menu selection - please re-enter"
+           end-evaluate.
+
+       300-run-hello-step.
+           perform 302-get-job-info.
+           perform 305-load-messages.
+           perform 308-determine-shift-code.
+           perform 310-read-greeting.
            display ws-message.
            display ws-accept-message.
-           accept return-code.
+           perform 320-accept-response.
+           perform 325-reconcile-response.
+           move ws-response-code to return-code.
+           perform 330-write-audit-record.
+           perform 340-write-run-report.
+           perform 350-write-outbound-status.
 
-           goback.
+       302-get-job-info.
+           display "JOBNAME" upon environment-name.
+           accept ws-job-name from environment-value.
+           display "USER" upon environment-name.
+           accept ws-user-id from environment-value.
+
+       305-load-messages.
+           move "EN" to ws-language-code.
+           if ws-parm-length > 0
+               if ws-parm-text(1:5) = "LANG="
+                   move ws-parm-text(6:2) to ws-language-code
+               end-if
+           end-if.
+
+           open input message-table.
+           if ws-msg-status = "00"
+               move ws-language-code to msg-language-code
+               move "MSG1"           to msg-id
+               read message-table
+                   key is msg-key
+                   invalid key
+                       continue
+                   not invalid key
+                       move msg-text to ws-message
+               end-read
+
+               move ws-language-code to msg-language-code
+               move "MSG2"           to msg-id
+               read message-table
+                   key is msg-key
+                   invalid key
+                       continue
+                   not invalid key
+                       move msg-text to ws-accept-message
+               end-read
+               close message-table
+           end-if.
+
+       308-determine-shift-code.
+           display "TERMID" upon environment-name.
+           accept ws-shift-code from environment-value.
+           if ws-shift-code = spaces
+               move "DEFAULT" to ws-shift-code
+           end-if.
+
+       310-read-greeting.
+           open input greeting-master.
+           if ws-greet-status = "00"
+               move ws-shift-code to greet-key
+               read greeting-master
+                   key is greet-key
+                   invalid key
+                       continue
+                   not invalid key
+                       if greet-effective-date = spaces
+                           or greet-effective-date
+                               <= function current-date(1:8)
+                           move greet-text to ws-message
+                       end-if
+               end-read
+               close greeting-master
+           end-if.
+
+       320-accept-response.
+           move "N" to ws-response-valid.
+           perform until response-is-valid
+               display "Enter response: 0=Proceed 4=Warning 8=Abort"
+               accept ws-response-code from console
+               evaluate ws-response-code
+                   when 0
+                   when 4
+                   when 8
+                       move "Y" to ws-response-valid
+                   when other
+                       display "Invalid response - please re-enter"
+               end-evaluate
+           end-perform.
+
+       325-reconcile-response.
+           move ws-job-name  to ctl-job-name.
+           move "STEP010"    to ctl-step-name.
+
+           open input control-file.
+           if ws-ctl-status = "00"
+               read control-file
+                   key is ctl-key
+                   invalid key
+                       continue
+                   not invalid key
+                       if ws-response-code not = ctl-expected-response
+                           display "WARNING - RESPONSE "
+                               ws-response-code
+                               " DOES NOT MATCH EXPECTED "
+                               ctl-expected-response
+                           move 8 to ws-response-code
+                           move "RESPONSE MISMATCH - RC=8"
+                               to ws-abort-reason
+                           perform 327-write-mismatch-warning
+                       end-if
+               end-read
+               close control-file
+           else
+               display "WARNING - CONTROL FILE UNAVAILABLE - STATUS "
+                   ws-ctl-status " - FORCING ABORT"
+               move 8 to ws-response-code
+               move "CONTROL FILE UNAVAILABLE - RC=8"
+                   to ws-abort-reason
+               perform 327-write-mismatch-warning
+           end-if.
+
+       327-write-mismatch-warning.
+           open extend run-report.
+           if ws-rpt-status not = "00"
+               open output run-report
+           end-if.
+
+           if ws-rpt-status = "00"
+               move "0"                         to rpt-carriage-control
+               move function current-date(1:8) to rpt-run-date
+               move function current-date(9:8) to rpt-run-time
+               move "HELLOWLD"                  to rpt-program-id
+               move ws-abort-reason              to rpt-message-text
+               move ws-response-code            to rpt-return-code
+               write rpt-record
+               close run-report
+           else
+               display "ERROR - RUN-REPORT NOT OPENED - STATUS "
+                   ws-rpt-status
+           end-if.
+
+       330-write-audit-record.
+           open extend audit-log.
+           if ws-audit-status not = "00"
+               open output audit-log
+           end-if.
+
+           if ws-audit-status = "00"
+               move function current-date(1:8) to audit-run-date
+               move function current-date(9:8) to audit-run-time
+               move ws-job-name                to audit-job-name
+               move ws-user-id                 to audit-user-id
+               move return-code                to audit-return-code
+               write audit-record
+               close audit-log
+           else
+               display "ERROR - AUDIT-LOG NOT OPENED - STATUS "
+                   ws-audit-status
+           end-if.
+
+       340-write-run-report.
+           open extend run-report.
+           if ws-rpt-status not = "00"
+               open output run-report
+           end-if.
+
+           if ws-rpt-status = "00"
+               move space                      to rpt-carriage-control
+               move function current-date(1:8) to rpt-run-date
+               move function current-date(9:8) to rpt-run-time
+               move "HELLOWLD"                  to rpt-program-id
+               move ws-message                  to rpt-message-text
+               move return-code                 to rpt-return-code
+               write rpt-record
+               close run-report
+           else
+               display "ERROR - RUN-REPORT NOT OPENED - STATUS "
+                   ws-rpt-status
+           end-if.
+
+       350-write-outbound-status.
+           open extend outbound-status.
+           if ws-outstat-status not = "00"
+               open output outbound-status
+           end-if.
+
+           if ws-outstat-status = "00"
+               move ws-job-name                to outstat-job-name
+               move function current-date(1:8) to outstat-run-date
+               move function current-date(9:8) to outstat-run-time
+               move return-code                to outstat-return-code
+               evaluate return-code
+                   when 0
+                       move "RUN COMPLETED NORMALLY"
+                           to outstat-status-text
+                   when 4
+                       move "RUN COMPLETED WITH WARNING"
+                           to outstat-status-text
+                   when 8
+                       move "RUN ABORTED - REVIEW REQUIRED"
+                           to outstat-status-text
+                   when other
+                       move "RUN COMPLETED - UNEXPECTED RC"
+                           to outstat-status-text
+               end-evaluate
+               write outstat-record
+               close outbound-status
+           else
+               display "ERROR - OUTBOUND-STATUS NOT OPENED - STATUS "
+                   ws-outstat-status
+           end-if.
+
+       400-run-housekeeping-step.
+           call "HSKPING".
+           display "Housekeeping step complete".
 
-       end program HelloWorld.
\ No newline at end of file
+       end program HELLOWLD.
