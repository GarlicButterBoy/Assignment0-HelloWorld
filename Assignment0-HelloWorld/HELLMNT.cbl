@@ -0,0 +1,156 @@
+       identification division.
+       program-id. HELLMNT.
+      *online maintenance transaction (tranid HMNT) for the
+      *greeting-master and scheduler control-file datasets, so
+      *the operations desk can add/change/delete a greeting row
+      *or edit the expected-response control table from a 3270
+      *screen instead of submitting a batch job for one field.
+      *
+      *this program is cics/bms and cannot be translated or
+      *compiled by this sandbox's plain gnucobol - desk-checked
+      *only. keep it in the same dialect as the rest of the repo
+      *if/when it is built against a real cics region.
+       environment division.
+       configuration section.
+      *
+       data division.
+       working-storage section.
+       copy DFHAID.
+       copy DFHBMSCA.
+       copy HELLMNTO.
+       copy GREETREC.
+       copy CTLREC.
+
+       01 ws-commarea-flag  pic x(01) value space.
+      *
+       linkage section.
+       01 dfhcommarea       pic x(01).
+
+       procedure division.
+       0000-main.
+           exec cics handle condition
+               error(9999-error)
+               mapfail(1000-send-initial-map)
+               notfnd(2900-not-found)
+               duprec(2110-duplicate-greeting)
+           end-exec.
+
+           if eibcalen = 0
+               move space to ws-commarea-flag
+               perform 1000-send-initial-map
+           else
+               move dfhcommarea to ws-commarea-flag
+               if eibaid = dfhclear or eibaid = dfhpf3
+                   exec cics return end-exec
+               else
+                   exec cics receive map('HELLMNTM') mapset('HELLMNT')
+                       into(hellmnti)
+                   end-exec
+                   perform 2000-process-function
+               end-if
+           end-if.
+
+       1000-send-initial-map.
+           move spaces to hellmnto.
+           perform 1050-send-map.
+
+       1050-send-map.
+           exec cics send map('HELLMNTM') mapset('HELLMNT') erase
+           end-exec.
+           exec cics return transid('HMNT')
+               commarea(ws-commarea-flag) length(1)
+           end-exec.
+
+       2000-process-function.
+           evaluate mntfunci
+               when "A"
+                   perform 2100-add-greeting
+               when "C"
+                   perform 2200-change-greeting
+               when "D"
+                   perform 2300-delete-greeting
+               when "E"
+                   if ws-commarea-flag = "E"
+                       perform 2450-commit-control-change
+                   else
+                       perform 2400-view-control
+                   end-if
+               when other
+                   move "INVALID FUNCTION - USE A/C/D/E" to mntmsgo
+           end-evaluate.
+           perform 1050-send-map.
+
+       2100-add-greeting.
+           move mnttrmi  to greet-terminal-id.
+           move mnttexti to greet-text.
+           move mntdatei to greet-effective-date.
+           exec cics write dataset('GREETMST')
+               from(greet-record)
+               ridfld(greet-key)
+           end-exec.
+           move "GREETING ADDED" to mntmsgo.
+
+       2110-duplicate-greeting.
+           move "GREETING ALREADY EXISTS - USE C TO CHANGE" to mntmsgo.
+           perform 1050-send-map.
+
+       2200-change-greeting.
+           move mnttrmi to greet-key.
+           exec cics read dataset('GREETMST')
+               into(greet-record)
+               ridfld(greet-key)
+               update
+           end-exec.
+           move mnttexti to greet-text.
+           move mntdatei to greet-effective-date.
+           exec cics rewrite dataset('GREETMST')
+               from(greet-record)
+           end-exec.
+           move "GREETING CHANGED" to mntmsgo.
+
+       2300-delete-greeting.
+           move mnttrmi to greet-key.
+           exec cics delete dataset('GREETMST')
+               ridfld(greet-key)
+           end-exec.
+           move "GREETING DELETED" to mntmsgo.
+
+       2400-view-control.
+           move mnttrmi      to ctl-job-name.
+           move "STEP010"    to ctl-step-name.
+           exec cics read dataset('CTLFILE')
+               into(ctl-record)
+               ridfld(ctl-key)
+           end-exec.
+           move ctl-expected-response to mntrspo.
+           move "CURRENT VALUE SHOWN - REENTER TO CHANGE" to mntmsgo.
+           move "E" to ws-commarea-flag.
+
+       2450-commit-control-change.
+           move mnttrmi      to ctl-job-name.
+           move "STEP010"    to ctl-step-name.
+           if mntrspi = "0" or mntrspi = "4" or mntrspi = "8"
+               exec cics read dataset('CTLFILE')
+                   into(ctl-record)
+                   ridfld(ctl-key)
+                   update
+               end-exec
+               move mntrspi to ctl-expected-response
+               exec cics rewrite dataset('CTLFILE')
+                   from(ctl-record)
+               end-exec
+               move "CONTROL RECORD UPDATED" to mntmsgo
+           else
+               move "INVALID RESPONSE - MUST BE 0, 4, OR 8"
+                   to mntmsgo
+           end-if.
+           move space to ws-commarea-flag.
+
+       2900-not-found.
+           move "RECORD NOT FOUND" to mntmsgo.
+           perform 1050-send-map.
+
+       9999-error.
+           exec cics abend abcode('HMNT') end-exec.
+
+       end program HELLMNT.
