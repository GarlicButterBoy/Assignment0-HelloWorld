@@ -0,0 +1,20 @@
+       identification division.
+       program-id. HSKPING.
+      *stand-in for the other batch utilities in the nightly
+      *suite - called from HelloWorld's 400-run-housekeeping-step
+      *menu option. replace with the real housekeeping logic.
+       environment division.
+       configuration section.
+      *
+       data division.
+       working-storage section.
+       01 ws-message pic x(30) value "Housekeeping utility complete.".
+      *
+
+       procedure division.
+       000-main.
+           display ws-message.
+           move 0 to return-code.
+           goback.
+
+       end program HSKPING.
