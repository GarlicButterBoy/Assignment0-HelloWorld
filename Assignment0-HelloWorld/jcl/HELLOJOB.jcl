@@ -0,0 +1,12 @@
+//HELLOJOB JOB (ACCTNO),'HELLOWORLD SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:     HELLOJOB
+//* PURPOSE: LAUNCHES THE HELLOWORLD NIGHTLY-SUITE PROC.
+//* RESTART: TO RESUME A FAILED RUN, RESUBMIT WITH
+//*          RESTART=<PROCSTEP>.STEP010 ON THE JOB CARD ABOVE.
+//*          SEE HELLOPRC FOR THE FULL RC CONTRACT.
+//*--------------------------------------------------------------*
+//         JCLLIB ORDER=PROD.BATCH.PROCLIB
+//*
+//HELLOWLD EXEC HELLOPRC,LANG=EN
