@@ -0,0 +1,44 @@
+//HELLOPRC PROC RGN=0M,LANG=EN
+//*--------------------------------------------------------------*
+//* PROC:    HELLOPRC
+//* PURPOSE: DRIVES THE HELLOWORLD NIGHTLY-SUITE MENU PROGRAM.
+//*          HELLOWLD IS THE SINGLE ENTRY POINT FOR THE WHOLE
+//*          SUITE (REQ 003) - THE OPERATOR PICKS THE GREETING
+//*          STEP OR THE HOUSEKEEPING UTILITY FROM ITS OWN MENU,
+//*          SO THIS PROC HAS ONE EXEC STEP, NOT ONE PER UTILITY.
+//*
+//* CONDITION CODE CONTRACT (RETURN-CODE SET BY HELLOWLD):
+//*   RC=0   OPERATOR SELECTED PROCEED - CONTINUE THE STREAM.
+//*   RC=4   OPERATOR SELECTED PROCEED-WITH-WARNING - CONTINUE THE
+//*          STREAM BUT THE MORNING SHIFT MUST REVIEW AUDITLOG.
+//*   RC=8   OPERATOR SELECTED ABORT, OR THE RECONCILIATION STEP
+//*          (325-RECONCILE-RESPONSE) FOUND THE ACCEPTED RESPONSE
+//*          DID NOT MATCH THE SCHEDULER'S EXPECTED RESPONSE -
+//*          DO NOT LET DOWNSTREAM STEPS RUN.
+//*   RC=16  ABEND / UNRECOVERABLE ERROR (BAD FILE STATUS ON A
+//*          REQUIRED FILE, ETC) - DO NOT CONTINUE, PAGE ON-CALL.
+//*
+//* RESTART: STEP010 IS RESTARTABLE (RD=R). TO RERUN IT, RESUBMIT
+//* THE JOB WITH A JOB-CARD RESTART PARAMETER, E.G.
+//* //HELLOJOB JOB ...,RESTART=STEP010
+//* NOTE: THIS IS STEP-LEVEL RESTART ONLY - HELLOWLD DOES NOT READ
+//* AUDITLOG BACK ON STARTUP TO RESUME MID-STEP, SO A RESTARTED
+//* STEP010 ALWAYS RE-PROMPTS FOR A FRESH OPERATOR RESPONSE RATHER
+//* THAN PICKING UP WHERE A PRIOR PARTIAL RUN LEFT OFF.
+//* HELLOWLD READS ITS MENU SELECTION AND OPERATOR RESPONSE FROM
+//* THE SYSTEM CONSOLE (ACCEPT ... FROM CONSOLE), SO THIS STEP
+//* REQUIRES AN ATTENDED CONSOLE - IT IS NOT DRIVEN BY SYSIN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD,RD=R,
+//             PARM='LANG=&LANG'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//GREETMST DD   DISP=SHR,DSN=PROD.BATCH.GREETMST
+//MSGTABLE DD   DISP=SHR,DSN=PROD.BATCH.MSGTABLE
+//CTLFILE  DD   DISP=SHR,DSN=PROD.BATCH.CTLFILE
+//AUDITLOG DD   DISP=MOD,DSN=PROD.BATCH.AUDITLOG,
+//             DCB=(RECFM=FB,LRECL=35)
+//RUNRPT   DD   SYSOUT=*,DCB=(RECFM=FBA,LRECL=133)
+//OUTSTAT  DD   DISP=MOD,DSN=PROD.BATCH.OUTSTAT,
+//             DCB=(RECFM=FB,LRECL=57)
+//SYSOUT   DD   SYSOUT=*
+//             PEND
