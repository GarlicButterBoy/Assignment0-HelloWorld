@@ -0,0 +1,47 @@
+      *--------------------------------------------------------*
+      * BMS MAPSET: HELLMNT
+      * PURPOSE:    ONLINE MAINTENANCE SCREEN FOR GREETING-MASTER
+      *             AND THE SCHEDULER CONTROL FILE. ASSEMBLED BY
+      *             DFHMSD/DFHMDI/DFHMDF TO PRODUCE THE SYMBOLIC
+      *             MAP COPYBOOK CONSUMED BY HELLMNT.CBL.
+      *--------------------------------------------------------*
+       HELLMNT  DFHMSD TYPE=&SYSPARM,                                  X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+      *
+       HELLMNTM DFHMDI SIZE=(24,80),                                   X
+               LINE=1,                                                 X
+               COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,25),LENGTH=30,ATTRB=(PROT,BRT),          X
+               INITIAL='HELLOWORLD ONLINE MAINTENANCE'
+      *
+       FUNCLBL  DFHMDF POS=(3,1),LENGTH=30,ATTRB=(PROT),               X
+               INITIAL='FUNCTION (A/C/D=GREETING E=CTL):'
+       MNTFUNC  DFHMDF POS=(3,34),LENGTH=1,ATTRB=(UNPROT,FSET)
+      *
+       TRMLBL   DFHMDF POS=(5,1),LENGTH=30,ATTRB=(PROT),               X
+               INITIAL='TERMINAL ID / JOB-STEP KEY:'
+       MNTTRM   DFHMDF POS=(5,34),LENGTH=8,ATTRB=(UNPROT,FSET)
+      *
+       TXTLBL   DFHMDF POS=(7,1),LENGTH=30,ATTRB=(PROT),               X
+               INITIAL='GREETING TEXT:'
+       MNTTEXT  DFHMDF POS=(7,34),LENGTH=25,ATTRB=(UNPROT,FSET)
+      *
+       RSPLBL   DFHMDF POS=(9,1),LENGTH=30,ATTRB=(PROT),               X
+               INITIAL='EXPECTED RESPONSE (CTL ONLY):'
+       MNTRSP   DFHMDF POS=(9,34),LENGTH=1,ATTRB=(UNPROT,NUM,FSET)
+      *
+       DATELBL  DFHMDF POS=(11,1),LENGTH=30,ATTRB=(PROT),              X
+               INITIAL='EFFECTIVE DATE (CCYYMMDD):'
+       MNTDATE  DFHMDF POS=(11,34),LENGTH=8,ATTRB=(UNPROT,FSET)
+      *
+       MSGLBL   DFHMDF POS=(22,1),LENGTH=8,ATTRB=(PROT),               X
+               INITIAL='MESSAGE:'
+       MNTMSG   DFHMDF POS=(22,10),LENGTH=60,ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
