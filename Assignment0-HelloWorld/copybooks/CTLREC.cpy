@@ -0,0 +1,8 @@
+      *scheduler control record layout - one row per job/step
+      *naming the response code the run book (ca-7 style
+      *scheduler) expects an operator to accept for that step.
+       01 ctl-record.
+           05 ctl-key.
+               10 ctl-job-name           pic x(08).
+               10 ctl-step-name          pic x(08).
+           05 ctl-expected-response      pic 9(01).
