@@ -0,0 +1,9 @@
+      *audit / transaction log record layout
+      *one record is appended to audit-log for every run of a
+      *program that copies this book.
+       01 audit-record.
+           05 audit-run-date        pic x(08).
+           05 audit-run-time        pic x(08).
+           05 audit-job-name        pic x(08).
+           05 audit-user-id         pic x(08).
+           05 audit-return-code     pic 9(03).
