@@ -0,0 +1,15 @@
+      *print-image run-summary report record (133 byte, carriage
+      *control in position 1) written to run-report for the
+      *morning shift log-review, so nobody has to scrape spool.
+       01 rpt-record.
+           05 rpt-carriage-control      pic x(01) value space.
+           05 rpt-run-date              pic x(08).
+           05 filler                    pic x(01) value space.
+           05 rpt-run-time              pic x(08).
+           05 filler                    pic x(01) value space.
+           05 rpt-program-id            pic x(08).
+           05 filler                    pic x(01) value space.
+           05 rpt-message-text          pic x(25).
+           05 filler                    pic x(01) value space.
+           05 rpt-return-code           pic 9(03).
+           05 filler                    pic x(76) value spaces.
