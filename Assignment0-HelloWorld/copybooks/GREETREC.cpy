@@ -0,0 +1,8 @@
+      *greeting master record layout
+      *shared by the helloworld batch program and the online
+      *maintenance transaction (see bms/HELLMNT.bms).
+       01 greet-record.
+           05 greet-key.
+               10 greet-terminal-id     pic x(08).
+           05 greet-text                pic x(25).
+           05 greet-effective-date      pic x(08).
