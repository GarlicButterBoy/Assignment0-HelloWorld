@@ -0,0 +1,55 @@
+      *symbolic map generated by assembling bms/HELLMNT.bms
+      *(mapset HELLMNT, map HELLMNTM). checked in by hand since
+      *this sandbox has no bms translator - keep in sync with the
+      *bms source if fields are added or resized.
+       01 hellmnti.
+           02 filler            pic x(12).
+           02 mntfuncl          pic s9(4) comp.
+           02 mntfuncf          pic x.
+           02 filler redefines mntfuncf.
+               03 mntfunca      pic x.
+           02 mntfunci          pic x(01).
+           02 mnttrml           pic s9(4) comp.
+           02 mnttrmf           pic x.
+           02 filler redefines mnttrmf.
+               03 mnttrma       pic x.
+           02 mnttrmi           pic x(08).
+           02 mnttextl          pic s9(4) comp.
+           02 mnttextf          pic x.
+           02 filler redefines mnttextf.
+               03 mnttexta      pic x.
+           02 mnttexti          pic x(25).
+           02 mntrspl           pic s9(4) comp.
+           02 mntrspf           pic x.
+           02 filler redefines mntrspf.
+               03 mntrspa       pic x.
+           02 mntrspi           pic x(01).
+           02 mntdatel          pic s9(4) comp.
+           02 mntdatef          pic x.
+           02 filler redefines mntdatef.
+               03 mntdatea      pic x.
+           02 mntdatei          pic x(08).
+
+       01 hellmnto redefines hellmnti.
+           02 filler            pic x(12).
+           02 filler            pic x(02).
+           02 mntfuncc          pic x.
+           02 mntfuncp          pic x.
+           02 mntfunco          pic x(01).
+           02 filler            pic x(02).
+           02 mnttrmc           pic x.
+           02 mnttrmp           pic x.
+           02 mnttrmo           pic x(08).
+           02 filler            pic x(02).
+           02 mnttextc          pic x.
+           02 mnttextp          pic x.
+           02 mnttexto          pic x(25).
+           02 filler            pic x(02).
+           02 mntrspc           pic x.
+           02 mntrspp           pic x.
+           02 mntrspo           pic x(01).
+           02 filler            pic x(02).
+           02 mntdatec          pic x.
+           02 mntdatep          pic x.
+           02 mntdateo          pic x(08).
+           02 mntmsgo           pic x(60).
