@@ -0,0 +1,8 @@
+      *multi-language message table record layout
+      *keyed by language code + message id so console prompts can
+      *be maintained per language without a recompile.
+       01 msg-record.
+           05 msg-key.
+               10 msg-language-code     pic x(02).
+               10 msg-id                pic x(04).
+           05 msg-text                  pic x(25).
