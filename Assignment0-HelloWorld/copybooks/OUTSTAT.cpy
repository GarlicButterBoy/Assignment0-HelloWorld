@@ -0,0 +1,10 @@
+      *outbound status interface record - one row per run, picked
+      *up by the ops-monitoring ingestion job so a bad return code
+      *raises a ticket automatically instead of relying on someone
+      *reading console output the next morning.
+       01 outstat-record.
+           05 outstat-job-name       pic x(08).
+           05 outstat-run-date       pic x(08).
+           05 outstat-run-time       pic x(08).
+           05 outstat-return-code    pic 9(03).
+           05 outstat-status-text    pic x(30).
